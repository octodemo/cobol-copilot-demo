@@ -0,0 +1,216 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DailyReport.
+000030 AUTHOR. FRONT-DESK-SYSTEMS-GROUP.
+000040 INSTALLATION. FRONT-DESK.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  RCM  ORIGINAL PROGRAM - READ THE VisitorLog FILE
+000110*                  WRITTEN BY HelloWorld AND RosterBatch AND
+000120*                  PRINT A FORMATTED COUNT OF TODAY'S GREETINGS
+000130*                  FOR THE FRONT-DESK SUPERVISOR.
+000135* 2026-08-09  RCM  MATCH THE VisitorLog LAYOUT NOW BUILT FROM THE
+000136*                  SHARED VisitorRecord COPYBOOK (GREETING TYPE,
+000137*                  DEPARTMENT, AND PURPOSE ADDED TO THE DETAIL).
+000138* 2026-08-09  RCM  RESET THE RUN COUNTERS AND SWITCHES AT THE TOP
+000139*                  OF 1000-INITIALIZE INSTEAD OF RELYING ON THE
+000139*                  LOAD-TIME VALUE CLAUSE, SO A SECOND CALL FROM
+000139*                  HelloMenu IN THE SAME RUN UNIT STARTS CLEAN.
+000139*                  CHECK VisitorLog'S OPEN STATUS BEFORE READING
+000139*                  IT SO A MISSING LOG SKIPS TO TERMINATION
+000139*                  INSTEAD OF HANGING ON A READ OF AN UNOPENED
+000139*                  FILE.
+000140*----------------------------------------------------------------
+000150
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT VisitorLog ASSIGN TO "VISTLOG"
+000200         ORGANIZATION LINE SEQUENTIAL
+000210         FILE STATUS IS WS-LOG-STATUS.
+000220
+000230     SELECT PrintFile ASSIGN TO "RPTOUT"
+000240         ORGANIZATION LINE SEQUENTIAL.
+000250
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  VisitorLog.
+000290 01  VISITOR-LOG-RECORD.
+000300     05  VLOG-DATE                   PIC X(08).
+000310     05  FILLER                      PIC X(01).
+000320     05  VLOG-TIME                   PIC X(08).
+000330     05  FILLER                      PIC X(01).
+000335     05  VLOG-GREETING-TYPE          PIC X(04).
+000336     05  FILLER                      PIC X(01).
+000337     05  VLOG-VISITOR-DATA.
+000338         COPY VisitorRecord
+000339             REPLACING ==05== BY ==10==
+000341             ==VIS-VISITOR-ID== BY ==VLOG-VISITOR-ID==
+000342             ==VIS-NAME== BY ==VLOG-NAME==
+000343             ==VIS-DEPARTMENT== BY ==VLOG-DEPARTMENT==
+000344             ==VIS-PURPOSE== BY ==VLOG-PURPOSE==.
+000350
+000360 FD  PrintFile.
+000370 01  PRINT-LINE                      PIC X(80).
+000380
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-LOG-STATUS                   PIC X(02).
+000410     88  LOG-OK                          VALUE "00".
+000420     88  LOG-EOF                         VALUE "10".
+000430
+000440 01  WS-CURRENT-DATE                 PIC X(08).
+000450
+000460 01  WS-SWITCHES.
+000470     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000480         88  LOG-AT-EOF                  VALUE 'Y'.
+000485     05  WS-ABORT-SW                 PIC X(01) VALUE 'N'.
+000486         88  ABORT-RUN                   VALUE 'Y'.
+000490
+000500 01  WS-COUNTERS.
+000510     05  WS-VISITOR-COUNT            COMP PIC 9(05) VALUE ZERO.
+000520     05  WS-LINE-COUNT               COMP PIC 9(03) VALUE ZERO.
+000530     05  WS-PAGE-COUNT               COMP PIC 9(03) VALUE ZERO.
+000540     05  WS-MAX-LINES-PER-PAGE       COMP PIC 9(03) VALUE 20.
+000550
+000560 01  WS-HEADING-LINE-1.
+000570     05  FILLER                      PIC X(21)
+000580             VALUE "DAILY VISITOR REPORT".
+000590     05  FILLER                      PIC X(07) VALUE "  DATE:".
+000600     05  WS-HL1-DATE                 PIC X(08).
+000610     05  FILLER                      PIC X(07) VALUE "  PAGE:".
+000620     05  WS-HL1-PAGE                 PIC ZZZ9.
+000630
+000640 01  WS-HEADING-LINE-2.
+000650     05  FILLER                      PIC X(08) VALUE "TIME".
+000660     05  FILLER                      PIC X(04) VALUE SPACES.
+000665     05  FILLER                      PIC X(06) VALUE "TYPE".
+000666     05  FILLER                      PIC X(02) VALUE SPACES.
+000670     05  FILLER                      PIC X(40)
+000675             VALUE "VISITOR NAME".
+000676     05  FILLER                      PIC X(20) VALUE "DEPARTMENT".
+000680
+000690 01  WS-DETAIL-LINE.
+000700     05  WS-DL-TIME                  PIC X(08).
+000710     05  FILLER                      PIC X(04) VALUE SPACES.
+000715     05  WS-DL-TYPE                  PIC X(04).
+000716     05  FILLER                      PIC X(04) VALUE SPACES.
+000720     05  WS-DL-NAME                  PIC X(40).
+000725     05  WS-DL-DEPARTMENT            PIC X(20).
+000730
+000740 01  WS-FOOTER-LINE.
+000750     05  FILLER                      PIC X(30)
+000760             VALUE "TOTAL VISITORS GREETED TODAY:".
+000770     05  FILLER                      PIC X(02) VALUE SPACES.
+000780     05  WS-FL-COUNT                 PIC ZZZZ9.
+000790
+000800 PROCEDURE DIVISION.
+000810 0000-MAINLINE.
+000820     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000825     IF NOT ABORT-RUN
+000826         PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+000827             UNTIL LOG-AT-EOF
+000828         PERFORM 8000-WRITE-FOOTER THRU 8000-EXIT
+000829         PERFORM 9000-TERMINATE THRU 9000-EXIT
+000829     END-IF
+000860     GOBACK.
+000870
+000880*----------------------------------------------------------------
+000890* 1000-INITIALIZE - RESET THE RUN COUNTERS AND SWITCHES, OPEN
+000895*                  FILES, GET TODAY'S DATE, AND PRINT THE FIRST
+000900*                  PAGE HEADING.
+000910*----------------------------------------------------------------
+000920 1000-INITIALIZE.
+000921     MOVE 'N' TO WS-EOF-SW
+000922     MOVE 'N' TO WS-ABORT-SW
+000923     MOVE ZERO TO WS-VISITOR-COUNT
+000924     MOVE ZERO TO WS-LINE-COUNT
+000925     MOVE ZERO TO WS-PAGE-COUNT
+000930     OPEN INPUT VisitorLog
+000931     IF NOT LOG-OK
+000932         DISPLAY "DailyReport: unable to open VISTLOG, "
+000933             "file status " WS-LOG-STATUS
+000934         MOVE 'Y' TO WS-ABORT-SW
+000935         GO TO 1000-EXIT
+000936     END-IF
+000940     OPEN OUTPUT PrintFile
+000950     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+000960     PERFORM 2300-WRITE-HEADING THRU 2300-EXIT
+000970     PERFORM 2100-READ-LOG THRU 2100-EXIT.
+000970 1000-EXIT.
+000980     EXIT.
+000990
+001000*----------------------------------------------------------------
+001010* 2000-PROCESS-LOG - PRINT ONE DETAIL LINE FOR EACH VISITOR
+001020*                  GREETED TODAY, THEN READ THE NEXT LOG RECORD.
+001030*----------------------------------------------------------------
+001040 2000-PROCESS-LOG.
+001050     IF VLOG-DATE = WS-CURRENT-DATE
+001060         PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+001070         ADD 1 TO WS-VISITOR-COUNT
+001080     END-IF
+001090
+001100     PERFORM 2100-READ-LOG THRU 2100-EXIT.
+001110 2000-EXIT.
+001120     EXIT.
+001130
+001140*----------------------------------------------------------------
+001150* 2100-READ-LOG - READ THE NEXT VISITOR LOG RECORD.
+001160*----------------------------------------------------------------
+001170 2100-READ-LOG.
+001180     READ VisitorLog
+001190         AT END
+001200             MOVE 'Y' TO WS-EOF-SW
+001210     END-READ.
+001220 2100-EXIT.
+001230     EXIT.
+001240
+001250*----------------------------------------------------------------
+001260* 2200-WRITE-DETAIL - BREAK THE PAGE IF FULL, THEN WRITE ONE
+001270*                  DETAIL LINE FOR THE CURRENT VISITOR.
+001280*----------------------------------------------------------------
+001290 2200-WRITE-DETAIL.
+001300     IF WS-LINE-COUNT NOT < WS-MAX-LINES-PER-PAGE
+001310         PERFORM 2300-WRITE-HEADING THRU 2300-EXIT
+001320     END-IF
+001330
+001340     MOVE VLOG-TIME TO WS-DL-TIME
+001345     MOVE VLOG-GREETING-TYPE TO WS-DL-TYPE
+001350     MOVE VLOG-NAME TO WS-DL-NAME
+001355     MOVE VLOG-DEPARTMENT TO WS-DL-DEPARTMENT
+001360     WRITE PRINT-LINE FROM WS-DETAIL-LINE
+001370     ADD 1 TO WS-LINE-COUNT.
+001380 2200-EXIT.
+001390     EXIT.
+001400
+001410*----------------------------------------------------------------
+001420* 2300-WRITE-HEADING - START A NEW PAGE WITH THE REPORT HEADING.
+001430*----------------------------------------------------------------
+001440 2300-WRITE-HEADING.
+001450     ADD 1 TO WS-PAGE-COUNT
+001460     MOVE WS-CURRENT-DATE TO WS-HL1-DATE
+001470     MOVE WS-PAGE-COUNT TO WS-HL1-PAGE
+001480     WRITE PRINT-LINE FROM WS-HEADING-LINE-1
+001490     WRITE PRINT-LINE FROM WS-HEADING-LINE-2
+001500     MOVE ZERO TO WS-LINE-COUNT.
+001510 2300-EXIT.
+001520     EXIT.
+001530
+001540*----------------------------------------------------------------
+001550* 8000-WRITE-FOOTER - PRINT THE TOTAL VISITOR COUNT FOR THE DAY.
+001560*----------------------------------------------------------------
+001570 8000-WRITE-FOOTER.
+001580     MOVE WS-VISITOR-COUNT TO WS-FL-COUNT
+001590     WRITE PRINT-LINE FROM WS-FOOTER-LINE.
+001600 8000-EXIT.
+001610     EXIT.
+001620
+001630*----------------------------------------------------------------
+001640* 9000-TERMINATE - CLOSE FILES AND END THE RUN.
+001650*----------------------------------------------------------------
+001660 9000-TERMINATE.
+001670     CLOSE VisitorLog
+001680     CLOSE PrintFile.
+001690 9000-EXIT.
+001700     EXIT.
