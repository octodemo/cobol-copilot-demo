@@ -0,0 +1,281 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RosterBatch.
+000030 AUTHOR. FRONT-DESK-SYSTEMS-GROUP.
+000040 INSTALLATION. FRONT-DESK.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  RCM  ORIGINAL PROGRAM - GREET A ROSTER OF NAMES
+000110*                  READ FROM A TRANSACTION FILE IN ONE PASS, FOR
+000120*                  TOUR GROUPS AND CONFERENCE ROSTERS THAT WOULD
+000130*                  OTHERWISE BE KEYED IN ONE AT A TIME AT
+000140*                  HelloWorld's KEYBOARD PROMPT.
+000150* 2026-08-09  RCM  REPLACE THE FLAT PIC X(40) ROSTER RECORD WITH
+000160*                  THE SHARED VisitorRecord COPYBOOK AND WRITE
+000170*                  THE SAME VisitorLog LAYOUT HelloWorld WRITES.
+000175* 2026-08-09  RCM  ADD A CHECKPOINT FILE SO A RESTART AFTER AN
+000176*                  ABEND PICKS UP AFTER THE LAST NAME SUCCESSFULLY
+000177*                  GREETED AND LOGGED INSTEAD OF REPROCESSING AND
+000178*                  DOUBLE-LOGGING THE ROSTER FROM THE TOP.
+000181* 2026-08-09  RCM  RETURN WITH GOBACK INSTEAD OF STOP RUN SO THE
+000182*                  PROGRAM CAN BE CALLED FROM HelloMenu WITHOUT
+000183*                  ENDING THE WHOLE RUN UNIT. KEEP THE CHECKPOINT
+000184*                  IN PHYSICAL RECORDS READ (WS-RECORDS-READ),
+000185*                  NOT VISITORS GREETED, SO A BLANK LINE BEFORE
+000186*                  THE CHECKPOINT NO LONGER SHIFTS RESTART ONTO
+000187*                  AN EARLIER RECORD. CHECK ROSTERIN'S OPEN
+000188*                  STATUS INSTEAD OF ASSUMING SUCCESS, AND COUNT
+000189*                  SKIPPED (BLANK-NAME) RECORDS SEPARATELY SO A
+000190*                  MIS-FORMATTED FEED IS VISIBLE AT TERMINATION.
+000191* 2026-08-09  RCM  RESET THE RUN COUNTERS AND SWITCHES AT THE TOP
+000192*                  OF 1000-INITIALIZE INSTEAD OF RELYING ON THE
+000192*                  LOAD-TIME VALUE CLAUSE, SO A SECOND CALL FROM
+000192*                  HelloMenu IN THE SAME RUN UNIT STARTS CLEAN
+000192*                  AND A PRIOR ABORT DOESN'T STICK ACROSS CALLS.
+000180*----------------------------------------------------------------
+000190
+000200 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT RosterFile ASSIGN TO "ROSTERIN"
+000270         ORGANIZATION LINE SEQUENTIAL
+000280         FILE STATUS IS WS-ROSTER-STATUS.
+000290
+000300     SELECT VisitorLog ASSIGN TO "VISTLOG"
+000310         ORGANIZATION LINE SEQUENTIAL.
+000315
+000316     SELECT CheckpointFile ASSIGN TO "ROSTERCKP"
+000317         ORGANIZATION LINE SEQUENTIAL
+000318         FILE STATUS IS WS-CKPT-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000341*----------------------------------------------------------------
+000342* RosterFile (ROSTERIN) IS A FIXED-WIDTH FEED OF VisitorRecord
+000343* LAYOUTS, ONE PER LINE - NOT A BARE ONE-NAME-PER-LINE FILE:
+000344*     COLUMNS  1- 8   VISITOR ID    (VIS-VISITOR-ID)
+000345*     COLUMNS  9-48   VISITOR NAME  (VIS-NAME)
+000346*     COLUMNS 49-68   DEPARTMENT    (VIS-DEPARTMENT)
+000347*     COLUMNS 69-98   VISIT PURPOSE (VIS-PURPOSE)
+000348* A NAME-ONLY FEED MUST BE REFORMATTED TO THIS LAYOUT (NAME
+000349* STARTING IN COLUMN 9) BEFORE IT WILL LOAD CORRECTLY - A ROSTER
+000349* LINE WITH A BARE NAME IN COLUMN 1 LOADS INTO VIS-VISITOR-ID
+000349* INSTEAD AND IS COUNTED AS A SKIPPED RECORD (WS-SKIPPED-COUNT).
+000349*----------------------------------------------------------------
+000350 FD  RosterFile.
+000360 01  ROSTER-RECORD.
+000370     COPY VisitorRecord.
+000380
+000390 FD  VisitorLog.
+000400 01  VISITOR-LOG-RECORD.
+000410     05  VLOG-DATE                   PIC X(08).
+000420     05  FILLER                      PIC X(01) VALUE SPACE.
+000430     05  VLOG-TIME                   PIC X(08).
+000440     05  FILLER                      PIC X(01) VALUE SPACE.
+000450     05  VLOG-GREETING-TYPE          PIC X(04).
+000460     05  FILLER                      PIC X(01) VALUE SPACE.
+000470     05  VLOG-VISITOR-DATA.
+000480         COPY VisitorRecord
+000490             REPLACING ==05== BY ==10==
+000500             ==VIS-VISITOR-ID== BY ==VLOG-VISITOR-ID==
+000510             ==VIS-NAME== BY ==VLOG-NAME==
+000520             ==VIS-DEPARTMENT== BY ==VLOG-DEPARTMENT==
+000530             ==VIS-PURPOSE== BY ==VLOG-PURPOSE==.
+000540
+000541 FD  CheckpointFile.
+000542 01  CHECKPOINT-RECORD.
+000543     05  CKPT-RECORD-COUNT           PIC 9(05).
+000544
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-ROSTER-STATUS                PIC X(02).
+000570     88  ROSTER-OK                       VALUE "00".
+000580     88  ROSTER-EOF                       VALUE "10".
+000585
+000586 01  WS-CKPT-STATUS                  PIC X(02).
+000587     88  CKPT-OK                          VALUE "00".
+000588     88  CKPT-NOT-FOUND                   VALUE "35".
+000590
+000600 01  WS-CURRENT-DATE-TIME.
+000610     05  WS-CURRENT-DATE             PIC X(08).
+000620     05  WS-CURRENT-TIME             PIC X(08).
+000630
+000640 01  WS-SWITCHES.
+000650     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000660         88  ROSTER-AT-EOF               VALUE 'Y'.
+000665     05  WS-ABORT-SW                 PIC X(01) VALUE 'N'.
+000666         88  ABORT-RUN                   VALUE 'Y'.
+000670
+000680 01  WS-COUNTERS.
+000690     05  WS-VISITOR-COUNT            COMP PIC 9(05) VALUE ZERO.
+000691     05  WS-SKIPPED-COUNT            COMP PIC 9(05) VALUE ZERO.
+000692     05  WS-RECORDS-READ             COMP PIC 9(05) VALUE ZERO.
+000693     05  WS-CHECKPOINT-COUNT         COMP PIC 9(05) VALUE ZERO.
+000694     05  WS-CKPT-INTERVAL            COMP PIC 9(05) VALUE 10.
+000695     05  WS-CKPT-QUOTIENT            COMP PIC 9(05) VALUE ZERO.
+000696     05  WS-CKPT-REMAINDER           COMP PIC 9(05) VALUE ZERO.
+000700
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000735     IF NOT ABORT-RUN
+000736         PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+000737             UNTIL ROSTER-AT-EOF
+000739         PERFORM 3000-TERMINATE THRU 3000-EXIT
+000738     END-IF
+000760     GOBACK.
+000770
+000780*----------------------------------------------------------------
+000790* 1000-INITIALIZE - OPEN FILES, RECOVER ANY CHECKPOINT LEFT BY A
+000795*                  PRIOR RUN, AND SKIP PAST THE ROSTER RECORDS
+000796*                  ALREADY CONSUMED BEFORE THAT RUN ENDED.
+000800*----------------------------------------------------------------
+000810 1000-INITIALIZE.
+000811     MOVE 'N' TO WS-EOF-SW
+000812     MOVE 'N' TO WS-ABORT-SW
+000813     MOVE ZERO TO WS-VISITOR-COUNT
+000814     MOVE ZERO TO WS-SKIPPED-COUNT
+000814     MOVE ZERO TO WS-RECORDS-READ
+000815     OPEN INPUT RosterFile
+000816     IF NOT ROSTER-OK
+000817         DISPLAY "RosterBatch: unable to open ROSTERIN, "
+000818             "file status " WS-ROSTER-STATUS
+000819         MOVE 'Y' TO WS-ABORT-SW
+000820         GO TO 1000-EXIT
+000821     END-IF
+000830     OPEN EXTEND VisitorLog
+000835     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+000840     PERFORM 2100-READ-ROSTER THRU 2100-EXIT
+000846     PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+000847         UNTIL WS-RECORDS-READ > WS-CHECKPOINT-COUNT
+000848             OR ROSTER-AT-EOF.
+000850 1000-EXIT.
+000860     EXIT.
+000870
+000871*----------------------------------------------------------------
+000872* 1100-READ-CHECKPOINT - RECOVER THE COUNT OF ROSTER RECORDS
+000873*                  ALREADY CONSUMED FROM THE LAST RUN, IF ANY.
+000874*                  NO CHECKPOINT FILE MEANS A CLEAN START AT
+000875*                  RECORD ONE.
+000876*----------------------------------------------------------------
+000877 1100-READ-CHECKPOINT.
+000878     MOVE ZERO TO WS-CHECKPOINT-COUNT
+000879     OPEN INPUT CheckpointFile
+000880     IF CKPT-NOT-FOUND
+000881         CONTINUE
+000882     ELSE
+000883         IF CKPT-OK
+000884             READ CheckpointFile
+000885                 AT END
+000886                     CONTINUE
+000887                 NOT AT END
+000888                     MOVE CKPT-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+000889             END-READ
+000890         END-IF
+000891         CLOSE CheckpointFile
+000892     END-IF.
+000893 1100-EXIT.
+000894     EXIT.
+000895
+000896*----------------------------------------------------------------
+000897* 1200-SKIP-PROCESSED - ADVANCE PAST ONE PHYSICAL ROSTER RECORD
+000898*                  THAT WAS ALREADY CONSUMED BEFORE THE LAST
+000899*                  CHECKPOINT.  WS-RECORDS-READ (NOT THE COUNT OF
+000900*                  VISITORS GREETED) IS THE CHECKPOINT UNIT, SO A
+000901*                  BLANK ROSTER LINE IN THE ALREADY-PROCESSED
+000902*                  RANGE IS SKIPPED CORRECTLY TOO.
+000903*----------------------------------------------------------------
+000904 1200-SKIP-PROCESSED.
+000905     PERFORM 2100-READ-ROSTER THRU 2100-EXIT.
+000906 1200-EXIT.
+000907     EXIT.
+000908
+000880*----------------------------------------------------------------
+000890* 2000-PROCESS-ROSTER - GREET ONE VISITOR FROM THE ROSTER, LOG
+000900*                  THE VISIT, AND READ THE NEXT NAME.
+000910*----------------------------------------------------------------
+000920 2000-PROCESS-ROSTER.
+000930     IF VIS-NAME NOT = SPACES
+000940         DISPLAY "Hello " VIS-NAME
+000950         PERFORM 2200-LOG-VISIT THRU 2200-EXIT
+000960         ADD 1 TO WS-VISITOR-COUNT
+000961     ELSE
+000962         ADD 1 TO WS-SKIPPED-COUNT
+000971     END-IF
+000972
+000965     DIVIDE WS-RECORDS-READ BY WS-CKPT-INTERVAL
+000966         GIVING WS-CKPT-QUOTIENT
+000967         REMAINDER WS-CKPT-REMAINDER
+000968     IF WS-CKPT-REMAINDER = ZERO
+000969         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+000970     END-IF
+000980
+000990     PERFORM 2100-READ-ROSTER THRU 2100-EXIT.
+001000 2000-EXIT.
+001010     EXIT.
+001020
+001030*----------------------------------------------------------------
+001040* 2100-READ-ROSTER - READ THE NEXT PHYSICAL RECORD FROM THE
+001050*                  ROSTER FILE AND COUNT IT - THIS COUNT (NOT
+001055*                  THE VISITOR-GREETED COUNT) IS THE UNIT THE
+001056*                  CHECKPOINT IS KEPT IN.
+001060*----------------------------------------------------------------
+001070 2100-READ-ROSTER.
+001080     READ RosterFile
+001090         AT END
+001100             MOVE 'Y' TO WS-EOF-SW
+001105         NOT AT END
+001106             ADD 1 TO WS-RECORDS-READ
+001110     END-READ.
+001120 2100-EXIT.
+001130     EXIT.
+001140
+001150*----------------------------------------------------------------
+001160* 2200-LOG-VISIT - APPEND THE GREETING TO THE VISITOR LOG WITH
+001170*                  A DATE/TIME STAMP.
+001180*----------------------------------------------------------------
+001190 2200-LOG-VISIT.
+001200     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001210     ACCEPT WS-CURRENT-TIME FROM TIME
+001220
+001230     MOVE WS-CURRENT-DATE TO VLOG-DATE
+001240     MOVE WS-CURRENT-TIME TO VLOG-TIME
+001250     MOVE "BAT " TO VLOG-GREETING-TYPE
+001260     MOVE VIS-VISITOR-ID TO VLOG-VISITOR-ID
+001270     MOVE VIS-NAME TO VLOG-NAME
+001280     MOVE VIS-DEPARTMENT TO VLOG-DEPARTMENT
+001290     MOVE VIS-PURPOSE TO VLOG-PURPOSE
+001300     WRITE VISITOR-LOG-RECORD.
+001310 2200-EXIT.
+001320     EXIT.
+001321
+001322*----------------------------------------------------------------
+001323* 2300-WRITE-CHECKPOINT - RECORD HOW MANY PHYSICAL ROSTER RECORDS
+001324*                  HAVE BEEN CONSUMED SO FAR, SO A RESTART CAN
+001325*                  PICK UP FROM HERE INSTEAD OF THE TOP.
+001326*----------------------------------------------------------------
+001327 2300-WRITE-CHECKPOINT.
+001328     OPEN OUTPUT CheckpointFile
+001329     MOVE WS-RECORDS-READ TO CKPT-RECORD-COUNT
+001330     WRITE CHECKPOINT-RECORD
+001331     CLOSE CheckpointFile.
+001332 2300-EXIT.
+001333     EXIT.
+001334
+001340*----------------------------------------------------------------
+001350* 3000-TERMINATE - REPORT THE RUN TOTAL, CLEAR THE CHECKPOINT
+001355*                  NOW THAT THE ROSTER FINISHED CLEAN, AND CLOSE
+001356*                  FILES.
+001360*----------------------------------------------------------------
+001370 3000-TERMINATE.
+001380     DISPLAY "Roster processing complete.  Visitors greeted: "
+001390         WS-VISITOR-COUNT
+001392     DISPLAY "Roster records skipped (blank name): "
+001393         WS-SKIPPED-COUNT
+001395     OPEN OUTPUT CheckpointFile
+001396     CLOSE CheckpointFile
+001400     CLOSE RosterFile
+001410     CLOSE VisitorLog.
+001420 3000-EXIT.
+001430     EXIT.
