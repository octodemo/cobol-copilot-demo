@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020* VisitorRecord - COMMON VISITOR DATA SHAPE SHARED BY THE
+000030*                 INTERACTIVE GREETING PROGRAM (HelloWorld), THE
+000040*                 ROSTER BATCH LOADER (RosterBatch), AND THE
+000050*                 VISITOR LOG WRITTEN BY BOTH.
+000060*----------------------------------------------------------------
+000070*   CALLER SUPPLIES THE ENCLOSING GROUP LEVEL (01 FOR A TOP
+000080*   LEVEL RECORD, OR A DEEPER LEVEL WHEN NESTING THESE FIELDS
+000090*   UNDER ANOTHER GROUP - REPLACE LEVEL 05 AND THE VIS- FIELD
+000100*   NAMES AS NEEDED TO AVOID DUPLICATE DATA-NAMES.
+000110*----------------------------------------------------------------
+000120     05  VIS-VISITOR-ID              PIC X(08).
+000130     05  VIS-NAME                    PIC X(40).
+000140     05  VIS-DEPARTMENT              PIC X(20).
+000150     05  VIS-PURPOSE                 PIC X(30).
