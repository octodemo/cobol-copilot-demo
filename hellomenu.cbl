@@ -0,0 +1,93 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HelloMenu.
+000030 AUTHOR. FRONT-DESK-SYSTEMS-GROUP.
+000040 INSTALLATION. FRONT-DESK.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09  RCM  ORIGINAL PROGRAM - FRONT-DESK MENU DISPATCHING
+000110*                  TO HelloWorld, RosterBatch, AND DailyReport SO
+000120*                  OPERATORS NO LONGER HAVE TO REMEMBER AND INVOKE
+000130*                  EACH PROGRAM BY NAME.
+000140*----------------------------------------------------------------
+000150
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SPECIAL-NAMES.
+000190     CONSOLE IS KEYBOARD.
+000200
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230 01  WS-MENU-CHOICE                  PIC X(01).
+000240     88  WALK-IN-VISITOR                 VALUE '1'.
+000250     88  PROCESS-ROSTER                  VALUE '2'.
+000260     88  PRINT-REPORT                    VALUE '3'.
+000270     88  EXIT-MENU                       VALUE '4'.
+000280     88  VALID-MENU-CHOICE                VALUE '1' '2' '3' '4'.
+000290
+000300 01  WS-SWITCHES.
+000310     05  WS-DONE-SW                  PIC X(01) VALUE 'N'.
+000320         88  MENU-DONE                   VALUE 'Y'.
+000330
+000340 PROCEDURE DIVISION.
+000350 0000-MAINLINE.
+000360     PERFORM 1000-PROCESS-MENU THRU 1000-EXIT
+000365         UNTIL MENU-DONE
+000370     STOP RUN.
+000380
+000390*----------------------------------------------------------------
+000400* 1000-PROCESS-MENU - DISPLAY THE MENU, ACCEPT THE OPERATOR'S
+000410*                  CHOICE, AND DISPATCH TO THE SELECTED FUNCTION.
+000420*----------------------------------------------------------------
+000430 1000-PROCESS-MENU.
+000440     PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT
+000450     PERFORM 1200-ACCEPT-CHOICE UNTIL VALID-MENU-CHOICE
+000460
+000470     IF WALK-IN-VISITOR
+000480         CALL "HelloWorld"
+000490     ELSE
+000500         IF PROCESS-ROSTER
+000510             CALL "RosterBatch"
+000520         ELSE
+000530             IF PRINT-REPORT
+000540                 CALL "DailyReport"
+000550             ELSE
+000560                 MOVE 'Y' TO WS-DONE-SW
+000570             END-IF
+000580         END-IF
+000590     END-IF.
+000600 1000-EXIT.
+000610     EXIT.
+000620
+000630*----------------------------------------------------------------
+000640* 1100-DISPLAY-MENU - SHOW THE FRONT-DESK MENU OF CHOICES.
+000650*----------------------------------------------------------------
+000660 1100-DISPLAY-MENU.
+000670     DISPLAY " "
+000680     DISPLAY "----------------------------------------"
+000690     DISPLAY "  FRONT DESK MENU"
+000700     DISPLAY "----------------------------------------"
+000710     DISPLAY "  1. Greet a walk-in visitor"
+000720     DISPLAY "  2. Process today's roster"
+000730     DISPLAY "  3. Print daily report"
+000740     DISPLAY "  4. Exit"
+000750     DISPLAY "----------------------------------------".
+000760 1100-EXIT.
+000770     EXIT.
+000780
+000790*----------------------------------------------------------------
+000800* 1200-ACCEPT-CHOICE - ACCEPT THE OPERATOR'S MENU CHOICE AND
+000810*                  RE-PROMPT WHEN IT IS NOT ONE OF THE VALID
+000820*                  CHOICES.
+000830*----------------------------------------------------------------
+000840 1200-ACCEPT-CHOICE.
+000850     DISPLAY "Enter your choice (1-4): "
+000860     ACCEPT WS-MENU-CHOICE FROM KEYBOARD
+000870
+000880     IF NOT VALID-MENU-CHOICE
+000890         DISPLAY "Please enter 1, 2, 3, or 4."
+000900     END-IF.
+000910 1200-EXIT.
+000920     EXIT.
