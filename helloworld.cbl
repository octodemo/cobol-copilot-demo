@@ -1,20 +1,300 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorld.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT InputOutput ASSIGN TO KEYBOARD
-           ORGANIZATION LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  InputOutput.
-       01  UserInput PIC X(20).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Please enter your name: "
-           ACCEPT UserInput FROM KEYBOARD
-           
-           DISPLAY "Hello " UserInput
-           .
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HelloWorld.
+000030 AUTHOR. FRONT-DESK-SYSTEMS-GROUP.
+000040 INSTALLATION. FRONT-DESK.
+000050 DATE-WRITTEN. 2024-01-05.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-01-05  JPL  ORIGINAL PROGRAM - GREET A SINGLE VISITOR AT
+000110*                  THE KEYBOARD.
+000120* 2026-08-09  RCM  ADD VISITOR LOG (VISITORLOG) SO EVERY GREETING
+000130*                  IS RECORDED WITH A DATE/TIME STAMP INSTEAD OF
+000140*                  BEING THROWN AWAY AFTER THE DISPLAY.
+000141* 2026-08-09  RCM  RE-PROMPT AT THE KEYBOARD WHEN THE NAME IS
+000142*                  BLANK OR CONTAINS NON-ALPHABETIC CHARACTERS.
+000143* 2026-08-09  RCM  WIDEN UserInput FROM PIC X(20) TO PIC X(40) SO
+000144*                  LONGER VISITOR NAMES NO LONGER TRUNCATE.
+000145* 2026-08-09  RCM  OPEN VisitorLog EXTEND INSTEAD OF OUTPUT SO THE
+000146*                  LOG ACCUMULATES ACROSS RUNS INSTEAD OF BEING
+000147*                  OVERWRITTEN EACH TIME.
+000148* 2026-08-09  RCM  ADD VisitorMaster LOOKUP SO A NAME ON FILE IS
+000149*                  WELCOMED BACK INSTEAD OF GREETED AS A STRANGER.
+000151* 2026-08-09  RCM  REPLACE THE BARE UserInput FIELD WITH THE
+000152*                  SHARED VisitorRecord COPYBOOK (VISITOR ID,
+000153*                  DEPARTMENT, AND PURPOSE ADDED) SO THE SAME
+000154*                  RECORD SHAPE IS USED BY RosterBatch AND
+000155*                  DailyReport.
+000156* 2026-08-09  RCM  ADD AuditLog SO EACH RUN RECORDS THE OPERATOR
+000157*                  OR TERMINAL ID, THE START TIMESTAMP, AND THE
+000158*                  COUNT OF NAMES PROCESSED, SEPARATE FROM THE
+000159*                  PER-VISITOR VisitorLog.
+000161* 2026-08-09  RCM  RETURN WITH GOBACK INSTEAD OF STOP RUN SO THE
+000162*                  PROGRAM CAN BE CALLED FROM HelloMenu WITHOUT
+000162*                  ENDING THE WHOLE RUN UNIT. RESET WS-VISITOR-
+000162*                  COUNT AND THE VALIDATION SWITCHES AT THE TOP
+000162*                  OF 1000-INITIALIZE SO A SECOND CALL IN THE
+000162*                  SAME RUN UNIT STARTS CLEAN, AND ABORT THE RUN
+000162*                  INSTEAD OF FALLING THROUGH TO VisitorMaster
+000162*                  I/O WHEN VisitorMaster FAILS TO OPEN.
+000160*----------------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SPECIAL-NAMES.
+000210     CONSOLE IS KEYBOARD.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT InputOutput ASSIGN TO KEYBOARD
+000250         ORGANIZATION LINE SEQUENTIAL.
+000260
+000270     SELECT VisitorLog ASSIGN TO "VISTLOG"
+000280         ORGANIZATION LINE SEQUENTIAL.
+000290
+000300     SELECT VisitorMaster ASSIGN TO "VISTMSTR"
+000310         ORGANIZATION INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS VM-NAME-KEY
+000340         FILE STATUS IS WS-VM-STATUS.
+000345
+000346     SELECT AuditLog ASSIGN TO "AUDITLOG"
+000347         ORGANIZATION LINE SEQUENTIAL.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  InputOutput.
+000390 01  VISITOR-RECORD.
+000400     COPY VisitorRecord.
+000410
+000420 FD  VisitorLog.
+000430 01  VISITOR-LOG-RECORD.
+000440     05  VLOG-DATE                   PIC X(08).
+000450     05  FILLER                      PIC X(01) VALUE SPACE.
+000460     05  VLOG-TIME                   PIC X(08).
+000470     05  FILLER                      PIC X(01) VALUE SPACE.
+000480     05  VLOG-GREETING-TYPE          PIC X(04).
+000490     05  FILLER                      PIC X(01) VALUE SPACE.
+000500     05  VLOG-VISITOR-DATA.
+000510         COPY VisitorRecord
+000520             REPLACING ==05== BY ==10==
+000530             ==VIS-VISITOR-ID== BY ==VLOG-VISITOR-ID==
+000540             ==VIS-NAME== BY ==VLOG-NAME==
+000550             ==VIS-DEPARTMENT== BY ==VLOG-DEPARTMENT==
+000560             ==VIS-PURPOSE== BY ==VLOG-PURPOSE==.
+000570
+000580 FD  VisitorMaster.
+000590 01  VISITOR-MASTER-RECORD.
+000600     05  VM-NAME-KEY                 PIC X(40).
+000610     05  VM-VISIT-COUNT              COMP PIC 9(05).
+000620     05  VM-LAST-VISIT-DATE          PIC X(08).
+000630
+000635 FD  AuditLog.
+000636 01  AUDIT-LOG-RECORD.
+000637     05  AUDIT-OPERATOR-ID           PIC X(08).
+000638     05  FILLER                      PIC X(01) VALUE SPACE.
+000639     05  AUDIT-TERMINAL-ID           PIC X(08).
+000640     05  FILLER                      PIC X(01) VALUE SPACE.
+000641     05  AUDIT-START-DATE            PIC X(08).
+000642     05  FILLER                      PIC X(01) VALUE SPACE.
+000643     05  AUDIT-START-TIME            PIC X(08).
+000644     05  FILLER                      PIC X(01) VALUE SPACE.
+000645     05  AUDIT-VISITOR-COUNT         PIC 9(05).
+000646
+000650 WORKING-STORAGE SECTION.
+000660 01  WS-CURRENT-DATE-TIME.
+000670     05  WS-CURRENT-DATE             PIC X(08).
+000680     05  WS-CURRENT-TIME             PIC X(08).
+000685
+000686 01  WS-COUNTERS.
+000687     05  WS-VISITOR-COUNT            COMP PIC 9(05) VALUE ZERO.
+000690 01  WS-VM-STATUS                    PIC X(02).
+000700     88  VM-OK                           VALUE "00".
+000710     88  VM-NOT-FOUND                    VALUE "23".
+000720     88  VM-FILE-NOT-FOUND               VALUE "35".
+000730
+000740 01  WS-SWITCHES.
+000750     05  WS-VALID-NAME-SW            PIC X(01) VALUE 'N'.
+000760         88  VALID-NAME                  VALUE 'Y'.
+000770         88  INVALID-NAME                VALUE 'N'.
+000780     05  WS-REPEAT-VISITOR-SW        PIC X(01) VALUE 'N'.
+000790         88  REPEAT-VISITOR              VALUE 'Y'.
+000795     05  WS-ABORT-SW                 PIC X(01) VALUE 'N'.
+000796         88  ABORT-RUN                   VALUE 'Y'.
+000800
+000810 PROCEDURE DIVISION.
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000835     IF NOT ABORT-RUN
+000836         PERFORM 2000-GREET-VISITOR THRU 2000-EXIT
+000837         PERFORM 3000-TERMINATE THRU 3000-EXIT
+000838     END-IF
+000860     GOBACK.
+000870
+000880*----------------------------------------------------------------
+000890* 1000-INITIALIZE - OPEN FILES FOR THE RUN AND START THE
+000895*                  RUN-LEVEL AUDIT RECORD.
+000900*----------------------------------------------------------------
+000910 1000-INITIALIZE.
+000915     MOVE ZERO TO WS-VISITOR-COUNT
+000916     MOVE 'N' TO WS-ABORT-SW
+000920     OPEN EXTEND VisitorLog
+000930     OPEN I-O VisitorMaster
+000940     IF VM-FILE-NOT-FOUND
+000950         OPEN OUTPUT VisitorMaster
+000960         CLOSE VisitorMaster
+000970         OPEN I-O VisitorMaster
+000980     END-IF
+000981     IF NOT VM-OK
+000982         DISPLAY "HelloWorld: VisitorMaster open failed, "
+000983             "file status " WS-VM-STATUS
+000984         MOVE 'Y' TO WS-ABORT-SW
+000985         CLOSE VisitorLog
+000986         GO TO 1000-EXIT
+000987     END-IF
+000988     OPEN EXTEND AuditLog
+000989     PERFORM 1100-START-AUDIT THRU 1100-EXIT.
+000990 1000-EXIT.
+001000     EXIT.
+001005
+001006*----------------------------------------------------------------
+001007* 1100-START-AUDIT - CAPTURE THE OPERATOR/TERMINAL ID AND THE
+001008*                  RUN START TIMESTAMP FOR THE AUDIT RECORD.
+001009*----------------------------------------------------------------
+001010 1100-START-AUDIT.
+001011     DISPLAY "Operator ID: "
+001012     ACCEPT AUDIT-OPERATOR-ID FROM KEYBOARD
+001013     DISPLAY "Terminal ID: "
+001014     ACCEPT AUDIT-TERMINAL-ID FROM KEYBOARD
+001015     ACCEPT AUDIT-START-DATE FROM DATE YYYYMMDD
+001016     ACCEPT AUDIT-START-TIME FROM TIME.
+001017 1100-EXIT.
+001018     EXIT.
+001010
+001020*----------------------------------------------------------------
+001030* 2000-GREET-VISITOR - ACCEPT THE VISITOR RECORD, LOOK IT UP ON
+001040*                  THE VISITOR MASTER, AND GREET THE VISITOR
+001050*                  ACCORDINGLY.
+001060*----------------------------------------------------------------
+001070 2000-GREET-VISITOR.
+001080     PERFORM 2005-ACCEPT-VISITOR-ID THRU 2005-EXIT
+001090
+001100     MOVE 'N' TO WS-VALID-NAME-SW
+001110     PERFORM 2010-ACCEPT-AND-VALIDATE THRU 2010-EXIT
+001115         UNTIL VALID-NAME
+001120
+001130     PERFORM 2015-ACCEPT-DEPT-AND-PURPOSE THRU 2015-EXIT
+001140     PERFORM 2020-LOOKUP-VISITOR THRU 2020-EXIT
+001150
+001160     IF REPEAT-VISITOR
+001170         DISPLAY "Welcome back, " VIS-NAME
+001180     ELSE
+001190         DISPLAY "Hello " VIS-NAME
+001200     END-IF
+001210
+001220     PERFORM 2100-LOG-VISIT THRU 2100-EXIT
+001225     ADD 1 TO WS-VISITOR-COUNT.
+001230 2000-EXIT.
+001240     EXIT.
+001250
+001260*----------------------------------------------------------------
+001270* 2005-ACCEPT-VISITOR-ID - ACCEPT THE VISITOR ID BADGE NUMBER.
+001280*----------------------------------------------------------------
+001290 2005-ACCEPT-VISITOR-ID.
+001300     DISPLAY "Visitor ID (or leave blank): "
+001310     ACCEPT VIS-VISITOR-ID FROM KEYBOARD.
+001320 2005-EXIT.
+001330     EXIT.
+001340
+001350*----------------------------------------------------------------
+001360* 2010-ACCEPT-AND-VALIDATE - ACCEPT A NAME FROM THE KEYBOARD AND
+001370*                  RE-PROMPT WHEN IT IS BLANK OR IS NOT A VALID
+001380*                  NAME (LETTERS AND SPACES ONLY).
+001390*----------------------------------------------------------------
+001400 2010-ACCEPT-AND-VALIDATE.
+001410     DISPLAY "Please enter your name: "
+001420     ACCEPT VIS-NAME FROM KEYBOARD
+001430
+001440     IF VIS-NAME = SPACES
+001450         DISPLAY "Name cannot be blank.  Please try again."
+001460     ELSE
+001470         IF VIS-NAME IS NOT ALPHABETIC
+001480             DISPLAY "Name must be letters only.  Try again."
+001490         ELSE
+001500             MOVE 'Y' TO WS-VALID-NAME-SW
+001510         END-IF
+001520     END-IF.
+001530 2010-EXIT.
+001540     EXIT.
+001550
+001560*----------------------------------------------------------------
+001570* 2015-ACCEPT-DEPT-AND-PURPOSE - ACCEPT THE VISITOR'S DEPARTMENT
+001580*                  OR COMPANY AND THE PURPOSE OF THE VISIT.
+001590*----------------------------------------------------------------
+001600 2015-ACCEPT-DEPT-AND-PURPOSE.
+001610     DISPLAY "Department or company: "
+001620     ACCEPT VIS-DEPARTMENT FROM KEYBOARD
+001630     DISPLAY "Purpose of visit: "
+001640     ACCEPT VIS-PURPOSE FROM KEYBOARD.
+001650 2015-EXIT.
+001660     EXIT.
+001670
+001680*----------------------------------------------------------------
+001690* 2020-LOOKUP-VISITOR - CHECK THE VISITOR MASTER FOR THIS NAME.
+001700*                  A NAME ALREADY ON FILE IS A REPEAT VISITOR;
+001710*                  A NEW NAME IS ADDED TO THE MASTER.
+001720*----------------------------------------------------------------
+001730 2020-LOOKUP-VISITOR.
+001740     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001750     ACCEPT WS-CURRENT-TIME FROM TIME
+001760
+001770     MOVE 'N' TO WS-REPEAT-VISITOR-SW
+001780     MOVE VIS-NAME TO VM-NAME-KEY
+001790     READ VisitorMaster
+001800         INVALID KEY
+001810             MOVE 1 TO VM-VISIT-COUNT
+001820             MOVE WS-CURRENT-DATE TO VM-LAST-VISIT-DATE
+001830             WRITE VISITOR-MASTER-RECORD
+001840         NOT INVALID KEY
+001850             MOVE 'Y' TO WS-REPEAT-VISITOR-SW
+001860             ADD 1 TO VM-VISIT-COUNT
+001870             MOVE WS-CURRENT-DATE TO VM-LAST-VISIT-DATE
+001880             REWRITE VISITOR-MASTER-RECORD
+001890     END-READ.
+001900 2020-EXIT.
+001910     EXIT.
+001920
+001930*----------------------------------------------------------------
+001940* 2100-LOG-VISIT - APPEND THE GREETING TO THE VISITOR LOG WITH
+001950*                  A DATE/TIME STAMP.  DATE/TIME WAS CAPTURED IN
+001960*                  2020-LOOKUP-VISITOR SO BOTH THE MASTER AND THE
+001970*                  LOG AGREE ON THE VISIT TIMESTAMP.
+001980*----------------------------------------------------------------
+001990 2100-LOG-VISIT.
+002000     MOVE WS-CURRENT-DATE TO VLOG-DATE
+002010     MOVE WS-CURRENT-TIME TO VLOG-TIME
+002020     IF REPEAT-VISITOR
+002030         MOVE "RTN " TO VLOG-GREETING-TYPE
+002040     ELSE
+002050         MOVE "NEW " TO VLOG-GREETING-TYPE
+002060     END-IF
+002070     MOVE VIS-VISITOR-ID TO VLOG-VISITOR-ID
+002080     MOVE VIS-NAME TO VLOG-NAME
+002090     MOVE VIS-DEPARTMENT TO VLOG-DEPARTMENT
+002100     MOVE VIS-PURPOSE TO VLOG-PURPOSE
+002110     WRITE VISITOR-LOG-RECORD.
+002120 2100-EXIT.
+002130     EXIT.
+002140
+002150*----------------------------------------------------------------
+002160* 3000-TERMINATE - WRITE THE RUN-LEVEL AUDIT RECORD, CLOSE
+002170*                  FILES, AND END THE RUN.
+002180*----------------------------------------------------------------
+002190 3000-TERMINATE.
+002200     MOVE WS-VISITOR-COUNT TO AUDIT-VISITOR-COUNT
+002210     WRITE AUDIT-LOG-RECORD
+002220     CLOSE VisitorLog
+002230     CLOSE VisitorMaster
+002240     CLOSE AuditLog.
+002250 3000-EXIT.
+002260     EXIT.
